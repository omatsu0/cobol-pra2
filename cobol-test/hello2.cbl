@@ -3,28 +3,750 @@
        ENVIRONMENT DIVISION.
         INPUT-OUTPUT SECTION.
           FILE-CONTROL.
-            SELECT IN-FILE ASSIGN TO 'in.txt'
-              ORGANIZATION IS LINE SEQUENTIAL
+            SELECT IN-FILE ASSIGN TO "INFILE"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS IN-REC-FULL-KEY
               STATUS IN-FILE-STATUS.
+            SELECT RUN-HISTORY-FILE ASSIGN TO 'runhist.log'
+              ORGANIZATION IS LINE SEQUENTIAL
+              STATUS RUN-HISTORY-STATUS.
+            SELECT RESTART-FILE ASSIGN TO 'restart.ctl'
+              ORGANIZATION IS LINE SEQUENTIAL
+              STATUS RESTART-FILE-STATUS.
+            SELECT REJECT-FILE ASSIGN TO 'reject.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              STATUS REJECT-FILE-STATUS.
+            SELECT MASTER-FILE ASSIGN TO "MASTERFILE"
+              ORGANIZATION IS LINE SEQUENTIAL
+              STATUS MASTER-FILE-STATUS.
+            SELECT PRINT-FILE ASSIGN TO 'print.rpt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              STATUS PRINT-FILE-STATUS.
        DATA DIVISION.
          FILE SECTION.
-          FD IN-FILE.
-            01 IN-FILE-REC PIC x(20).
+        FD  IN-FILE.
+        01  IN-FILE-REC.
+      *> IN-REC-FULL-KEY (type + business key) is the physical KSDS
+      *> key, not IN-REC-KEY alone - header/detail/trailer records
+      *> would otherwise all share the same 9-byte key window with no
+      *> way to keep their keys collision-free or reliably ordered
+      *> (a trailer's key bytes are really IT-ACTUAL-CNT/IT-CHECKSUM
+      *> data). Prefixing the type byte guarantees every trailer's key
+      *> sorts after every detail's key (T > D), which both the
+      *> restart reposition and the deferred trailer check depend on.
+            05  IN-REC-FULL-KEY.
+                10  IN-REC-TYPE     PIC X.
+                    88  IN-REC-IS-HEADER    VALUE "H".
+                    88  IN-REC-IS-DETAIL    VALUE "D".
+                    88  IN-REC-IS-TRAILER   VALUE "T".
+                10  IN-REC-KEY      PIC X(9).
+            05  IN-REC-DATA         PIC X(10).
+           COPY INRECTYP.
+        FD  RUN-HISTORY-FILE.
+        01  RUN-HISTORY-REC PIC X(80).
+        FD  RESTART-FILE.
+        01  RESTART-REC.
+            05  RESTART-LAST-KEY    PIC X(9).
+            05  RESTART-COUNT       PIC 9(9).
+            05  RESTART-CHECKSUM    PIC 9(9).
+        FD  REJECT-FILE.
+        01  REJECT-REC.
+            05  REJECT-REASON-CODE  PIC X(2).
+            05  FILLER              PIC X    VALUE SPACE.
+            05  REJECT-ORIGINAL-REC PIC X(20).
+        FD  MASTER-FILE.
+        01  MASTER-REC.
+            05  MS-KEY              PIC X(9).
+            05  MS-DATA             PIC X(10).
+            05  FILLER              PIC X(1).
+        FD  PRINT-FILE.
+        01  PRINT-REC PIC X(80).
          WORKING-STORAGE SECTION.
-          01 IN-FILE-STATUS PIC XX.
+        01  IN-FILE-STATUS              PIC XX.
+            88  IN-FILE-OK                  VALUE "00".
+            88  IN-FILE-EOF                 VALUE "10".
+            88  IN-FILE-SHORT-RECORD        VALUE "04".
+            88  IN-FILE-NOT-FOUND           VALUE "23" "35".
+            88  IN-FILE-OPEN-ERROR          VALUE "37" "38" "39" "41".
+        01  WS-EOF-FLAG                 PIC X VALUE "N".
+            88  WS-END-OF-FILE              VALUE "Y".
+        01  WS-IN-FILE-OPENED-FLAG      PIC X VALUE "N".
+            88  WS-IN-FILE-IS-OPEN          VALUE "Y".
+        01  WS-SKIP-RECORD-FLAG         PIC X VALUE "N".
+            88  WS-SKIP-RECORD              VALUE "Y".
+        01  RUN-HISTORY-STATUS          PIC XX.
+            88  RUN-HISTORY-OK              VALUE "00".
+        01  RESTART-FILE-STATUS         PIC XX.
+            88  RESTART-FILE-OK             VALUE "00".
+        01  REJECT-FILE-STATUS          PIC XX.
+            88  REJECT-FILE-OK              VALUE "00".
+        01  MASTER-FILE-STATUS          PIC XX.
+            88  MASTER-FILE-OK              VALUE "00".
+        01  WS-MASTER-EOF-FLAG          PIC X VALUE "N".
+            88  WS-MASTER-EOF                VALUE "Y".
+        01  WS-DETAIL-EOF-FLAG          PIC X VALUE "N".
+            88  WS-DETAIL-EOF                VALUE "Y".
+        01  WS-ADDED-COUNT              PIC 9(9) VALUE 0.
+        01  WS-CHANGED-COUNT            PIC 9(9) VALUE 0.
+        01  WS-DELETED-COUNT            PIC 9(9) VALUE 0.
+        01  PRINT-FILE-STATUS           PIC XX.
+            88  PRINT-FILE-OK               VALUE "00".
+        01  WS-PAGE-COUNT               PIC 9(4) VALUE 0.
+        01  WS-LINE-COUNT               PIC 9(4) VALUE 0.
+        01  WS-LINES-PER-PAGE           PIC 9(4) VALUE 20.
+        01  WS-REPORT-LINE-TOTAL        PIC 9(9) VALUE 0.
+        01  WS-RPT-HEADER-LINE.
+            05  FILLER              PIC X(8)  VALUE "Program:".
+            05  WS-RPT-H-PROGRAM    PIC X(8).
+            05  FILLER              PIC X(3)  VALUE SPACES.
+            05  FILLER              PIC X(5)  VALUE "Date:".
+            05  WS-RPT-H-DATE       PIC 9999/99/99.
+            05  FILLER              PIC X(3)  VALUE SPACES.
+            05  FILLER              PIC X(5)  VALUE "Page:".
+            05  WS-RPT-H-PAGE       PIC ZZZ9.
+        01  WS-RPT-DETAIL-LINE.
+            05  FILLER              PIC X(5)  VALUE "Key :".
+            05  WS-RPT-D-KEY        PIC X(9).
+            05  FILLER              PIC X(3)  VALUE SPACES.
+            05  FILLER              PIC X(6)  VALUE "Data :".
+            05  WS-RPT-D-DATA       PIC X(10).
+        01  WS-RPT-FOOTER-LINE.
+            05  FILLER              PIC X(12) VALUE "Report lines".
+            05  FILLER              PIC X     VALUE ":".
+            05  WS-RPT-F-LINES      PIC ZZZ,ZZZ,ZZ9.
+            05  FILLER              PIC X(3)  VALUE SPACES.
+            05  FILLER              PIC X(6)  VALUE "Pages:".
+            05  WS-RPT-F-PAGES      PIC ZZZ9.
+        01  WS-RPT-INHDR-LINE.
+            05  FILLER              PIC X(13) VALUE "Batch header:".
+            05  WS-RPT-IH-DATE      PIC X(8).
+            05  FILLER              PIC X(3)  VALUE SPACES.
+            05  FILLER              PIC X(10) VALUE "Expected :".
+            05  WS-RPT-IH-CNT       PIC ZZZ,ZZ9.
+        01  WS-RPT-INTRL-LINE.
+            05  FILLER              PIC X(14) VALUE "Batch trailer:".
+            05  FILLER              PIC X(7)  VALUE "Actual:".
+            05  WS-RPT-IT-CNT       PIC ZZZ,ZZ9.
+            05  FILLER              PIC X(3)  VALUE SPACES.
+            05  FILLER              PIC X(9)  VALUE "Checksum:".
+            05  WS-RPT-IT-SUM       PIC ZZZ,ZZZ,ZZ9.
+        01  WS-RPT-REJECT-LINE.
+            05  FILLER              PIC X(8)  VALUE "Reject :".
+            05  WS-RPT-RJ-KEY       PIC X(9).
+            05  FILLER              PIC X(3)  VALUE SPACES.
+            05  FILLER              PIC X(7)  VALUE "Reason:".
+            05  WS-RPT-RJ-REASON    PIC X(2).
+        01  WS-VALID-RECORD             PIC X VALUE "Y".
+            88  WS-RECORD-IS-VALID          VALUE "Y".
+        01  WS-REJECT-REASON             PIC X(2).
+        01  WS-REJECT-COUNT             PIC 9(9) VALUE 0.
+        01  WS-BATCH-DATE               PIC X(8) VALUE SPACES.
+        01  WS-EXPECTED-COUNT           PIC 9(6) VALUE 0.
+        01  WS-RESTART-FLAG             PIC X(1).
+            88  WS-RESTART-REQUESTED        VALUE "Y" "y".
+        01  WS-CHECKPOINT-INTERVAL      PIC 9(5) VALUE 1000.
+        01  WS-CKPT-QUOTIENT            PIC 9(9).
+        01  WS-CKPT-REMAINDER           PIC 9(5).
+        01  WS-RECORD-COUNT             PIC 9(9) VALUE 0.
+        01  WS-CHECKSUM-ACCUM           PIC 9(9) VALUE 0.
+        01  WS-CHECKSUM-IDX             PIC 9(2).
+        01  WS-CHECKSUM-CHAR            PIC X.
+        01  WS-CHECKSUM-CHAR-VAL        PIC 9(3).
+        01  WS-REJECTED-KEY-COUNT       PIC 9(5) VALUE 0.
+        01  WS-REJECTED-KEY-TABLE.
+            05  WS-REJECTED-KEY-ENTRY   PIC X(9) OCCURS 10000 TIMES.
+        01  WS-REJ-IDX                  PIC 9(5).
+        01  WS-KEY-WAS-REJECTED-FLAG    PIC X VALUE "N".
+            88  WS-KEY-WAS-REJECTED         VALUE "Y".
+        01  WS-REJECTED-TABLE-FULL-FLAG PIC X VALUE "N".
+            88  WS-REJECTED-TABLE-WARNED    VALUE "Y".
+        01  WS-TRAILER-SEEN-FLAG        PIC X VALUE "N".
+            88  WS-TRAILER-SEEN             VALUE "Y".
+        01  WS-REJECT-FILE-EOF-FLAG     PIC X VALUE "N".
+            88  WS-REJECT-FILE-EOF          VALUE "Y".
+        01  WS-SAVED-ACTUAL-CNT         PIC 9(6) VALUE 0.
+        01  WS-SAVED-CHECKSUM           PIC 9(9) VALUE 0.
+        01  WS-CURRENT-DATE-TIME.
+            05  WS-CURR-DATE.
+                10  WS-CURR-YYYY        PIC 9(4).
+                10  WS-CURR-MM          PIC 9(2).
+                10  WS-CURR-DD          PIC 9(2).
+            05  WS-CURR-DATE-NUM REDEFINES WS-CURR-DATE
+                                     PIC 9(8).
+            05  WS-CURR-TIME.
+                10  WS-CURR-HH          PIC 9(2).
+                10  WS-CURR-MIN         PIC 9(2).
+                10  WS-CURR-SS          PIC 9(2).
+            05  WS-CURR-TIME-NUM REDEFINES WS-CURR-TIME
+                                     PIC 9(6).
+            05  FILLER                  PIC X(11).
+        01  WS-TRAILER-LINE.
+            05  FILLER             PIC X(9)  VALUE "Program :".
+            05  WS-TRAILER-PROGRAM PIC X(8).
+            05  FILLER             PIC X(3)  VALUE SPACES.
+            05  FILLER             PIC X(9)  VALUE "Records :".
+            05  WS-TRAILER-COUNT   PIC ZZZ,ZZZ,ZZ9.
+            05  FILLER             PIC X(3)  VALUE SPACES.
+            05  FILLER             PIC X(9)  VALUE "Run dt  :".
+            05  WS-TRAILER-DATE    PIC 9999/99/99.
+            05  FILLER             PIC X     VALUE SPACE.
+            05  WS-TRAILER-TIME    PIC 99/99/99.
+            05  FILLER             PIC X(3)  VALUE SPACES.
+            05  FILLER             PIC X(9)  VALUE "Rejects :".
+            05  WS-TRAILER-REJECTS PIC ZZZ,ZZZ,ZZ9.
 000020 PROCEDURE      DIVISION.
 000030   MAIN           SECTION.
-            OPEN INPUT IN-FILE.
-
-            PERFORM UNTIL IN-FILE-STATUS NOT = "00"
-              READ IN-FILE
-                AT END
-                  DISPLAY "-- end --"
-                NOT AT END
-                  DISPLAY "Content: " IN-FILE-REC
-              END-READ
-            END-PERFORM.
-
-            CLOSE IN-FILE.
-            
-000040      STOP  RUN.
\ No newline at end of file
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+           ACCEPT WS-RESTART-FLAG FROM ENVIRONMENT "HELLO_RESTART".
+
+           OPEN INPUT IN-FILE.
+           PERFORM 1000-CHECK-OPEN-STATUS.
+           IF IN-FILE-OK
+             SET WS-IN-FILE-IS-OPEN TO TRUE
+           END-IF.
+
+           IF NOT WS-END-OF-FILE
+             IF WS-RESTART-REQUESTED
+               OPEN EXTEND REJECT-FILE
+               IF NOT REJECT-FILE-OK
+                 CLOSE REJECT-FILE
+                 OPEN OUTPUT REJECT-FILE
+               END-IF
+             ELSE
+               OPEN OUTPUT REJECT-FILE
+             END-IF
+             IF NOT REJECT-FILE-OK
+               DISPLAY "HELLO: could not open reject file, status "
+                       REJECT-FILE-STATUS
+             END-IF
+             PERFORM 9200-OPEN-PRINT-FILE
+           END-IF.
+
+           IF NOT WS-END-OF-FILE AND WS-RESTART-REQUESTED
+             PERFORM 1100-RESTART-REPOSITION
+           END-IF.
+
+           IF NOT WS-END-OF-FILE
+             PERFORM UNTIL WS-END-OF-FILE
+               READ IN-FILE NEXT RECORD
+                 AT END
+                   SET WS-END-OF-FILE TO TRUE
+                 NOT AT END
+                   PERFORM 2000-CHECK-READ-STATUS
+                   IF NOT WS-END-OF-FILE AND NOT WS-SKIP-RECORD
+                     PERFORM 2200-PROCESS-RECORD
+                   END-IF
+               END-READ
+             END-PERFORM
+             PERFORM 2240-COMPARE-TRAILER-TOTALS
+           END-IF.
+
+           DISPLAY "-- end --".
+           IF WS-IN-FILE-IS-OPEN
+             CLOSE IN-FILE
+             MOVE "N" TO WS-IN-FILE-OPENED-FLAG
+           END-IF.
+           IF REJECT-FILE-OK
+             CLOSE REJECT-FILE
+           END-IF.
+           IF WS-RESTART-REQUESTED
+             PERFORM 2950-RELOAD-REJECT-HISTORY
+           END-IF.
+           PERFORM 9230-WRITE-REPORT-FOOTER.
+
+           PERFORM 3000-MATCH-MERGE.
+
+           PERFORM 9000-WRITE-TRAILER.
+           PERFORM 9100-WRITE-AUDIT-LOG.
+
+000040     STOP  RUN.
+
+       1000-CHECK-OPEN-STATUS.
+           EVALUATE TRUE
+             WHEN IN-FILE-OK
+               DISPLAY "HELLO: IN-FILE opened, status 00"
+               MOVE 0 TO RETURN-CODE
+             WHEN IN-FILE-NOT-FOUND
+               DISPLAY "HELLO: IN-FILE not found, status "
+                       IN-FILE-STATUS " - no input today"
+               MOVE 4 TO RETURN-CODE
+               SET WS-END-OF-FILE TO TRUE
+             WHEN IN-FILE-OPEN-ERROR
+               DISPLAY "HELLO: IN-FILE open error, status "
+                       IN-FILE-STATUS " - job broke"
+               MOVE 16 TO RETURN-CODE
+               SET WS-END-OF-FILE TO TRUE
+             WHEN OTHER
+               DISPLAY "HELLO: IN-FILE open failed, status "
+                       IN-FILE-STATUS
+               MOVE 12 TO RETURN-CODE
+               SET WS-END-OF-FILE TO TRUE
+           END-EVALUATE.
+
+       1100-RESTART-REPOSITION.
+           OPEN INPUT RESTART-FILE.
+           IF RESTART-FILE-OK
+             READ RESTART-FILE
+               AT END
+                 DISPLAY "HELLO: restart requested but no checkpoint "
+                         "found, starting from record one"
+               NOT AT END
+                 MOVE RESTART-COUNT TO WS-RECORD-COUNT
+                 MOVE RESTART-CHECKSUM TO WS-CHECKSUM-ACCUM
+      *> checkpoints are only ever written from a detail record
+      *> (2900-WRITE-CHECKPOINT runs inside the detail branch), so
+      *> the checkpointed key always anchors as a "D" composite key
+                 MOVE "D" TO IN-REC-TYPE
+                 MOVE RESTART-LAST-KEY TO IN-REC-KEY
+                 START IN-FILE KEY IS GREATER THAN IN-REC-FULL-KEY
+                   INVALID KEY
+                     DISPLAY "HELLO: restart reposition found no "
+                             "records past checkpointed key "
+                             RESTART-LAST-KEY
+                             " - nothing left to process this run"
+                     SET WS-END-OF-FILE TO TRUE
+                   NOT INVALID KEY
+                     DISPLAY "HELLO: restarting after checkpointed key "
+                             RESTART-LAST-KEY ", "
+                             WS-RECORD-COUNT
+                             " records already processed"
+                 END-START
+             END-READ
+             CLOSE RESTART-FILE
+           ELSE
+             DISPLAY "HELLO: restart requested but no restart-control "
+                     "file found, starting from record one"
+           END-IF.
+
+       2000-CHECK-READ-STATUS.
+           MOVE "N" TO WS-SKIP-RECORD-FLAG.
+           EVALUATE TRUE
+             WHEN IN-FILE-OK
+               CONTINUE
+             WHEN IN-FILE-SHORT-RECORD
+               DISPLAY "HELLO: short record read, status "
+                       IN-FILE-STATUS " - routed to reject file"
+               MOVE 8 TO RETURN-CODE
+               MOVE "SR" TO WS-REJECT-REASON
+               MOVE "N"  TO WS-VALID-RECORD
+               PERFORM 2350-WRITE-REJECT-RECORD
+               SET WS-SKIP-RECORD TO TRUE
+             WHEN OTHER
+               DISPLAY "HELLO: IN-FILE read error, status "
+                       IN-FILE-STATUS " - job broke"
+               MOVE 16 TO RETURN-CODE
+               SET WS-END-OF-FILE TO TRUE
+           END-EVALUATE.
+
+       2200-PROCESS-RECORD.
+           IF IN-FILE-REC = SPACES
+             MOVE "BL" TO WS-REJECT-REASON
+             MOVE "N"  TO WS-VALID-RECORD
+             PERFORM 2350-WRITE-REJECT-RECORD
+           ELSE
+             EVALUATE TRUE
+               WHEN IN-REC-IS-HEADER
+                 PERFORM 2215-VALIDATE-HEADER
+                 IF WS-RECORD-IS-VALID
+                   PERFORM 2210-PROCESS-HEADER
+                 ELSE
+                   PERFORM 2350-WRITE-REJECT-RECORD
+                 END-IF
+               WHEN IN-REC-IS-DETAIL
+                 ADD 1 TO WS-RECORD-COUNT
+                 PERFORM 2250-ACCUMULATE-CHECKSUM
+                 PERFORM 2300-VALIDATE-RECORD
+                 IF WS-RECORD-IS-VALID
+                   DISPLAY "Content: " IN-FILE-REC
+                   PERFORM 9220-WRITE-DETAIL-LINE
+                 ELSE
+                   PERFORM 2350-WRITE-REJECT-RECORD
+                 END-IF
+                 IF WS-RECORD-COUNT > 0
+                   DIVIDE WS-RECORD-COUNT BY WS-CHECKPOINT-INTERVAL
+                     GIVING WS-CKPT-QUOTIENT
+                     REMAINDER WS-CKPT-REMAINDER
+                   IF WS-CKPT-REMAINDER = 0
+                     PERFORM 2900-WRITE-CHECKPOINT
+                   END-IF
+                 END-IF
+               WHEN IN-REC-IS-TRAILER
+                 PERFORM 2235-VALIDATE-TRAILER
+                 IF WS-RECORD-IS-VALID
+                   PERFORM 2230-PROCESS-TRAILER
+                 ELSE
+                   PERFORM 2350-WRITE-REJECT-RECORD
+                 END-IF
+               WHEN OTHER
+                 MOVE "RT" TO WS-REJECT-REASON
+                 MOVE "N"  TO WS-VALID-RECORD
+                 PERFORM 2350-WRITE-REJECT-RECORD
+             END-EVALUATE
+           END-IF.
+
+       2210-PROCESS-HEADER.
+           MOVE IH-BATCH-DATE   TO WS-BATCH-DATE.
+           MOVE IH-EXPECTED-CNT TO WS-EXPECTED-COUNT.
+           DISPLAY "Header : batch date " WS-BATCH-DATE
+                   " expected count " WS-EXPECTED-COUNT.
+           PERFORM 9215-WRITE-HEADER-LINE.
+
+       2215-VALIDATE-HEADER.
+           SET WS-RECORD-IS-VALID TO TRUE.
+           EVALUATE TRUE
+             WHEN IH-BATCH-DATE = SPACES
+               MOVE "HB" TO WS-REJECT-REASON
+               MOVE "N" TO WS-VALID-RECORD
+             WHEN IH-EXPECTED-CNT NOT NUMERIC
+               MOVE "HC" TO WS-REJECT-REASON
+               MOVE "N" TO WS-VALID-RECORD
+           END-EVALUATE.
+
+       2230-PROCESS-TRAILER.
+           DISPLAY "Trailer: actual count " IT-ACTUAL-CNT
+                   " checksum " IT-CHECKSUM.
+           MOVE IT-ACTUAL-CNT TO WS-SAVED-ACTUAL-CNT.
+           MOVE IT-CHECKSUM   TO WS-SAVED-CHECKSUM.
+           SET WS-TRAILER-SEEN TO TRUE.
+           PERFORM 9235-WRITE-TRAILER-LINE.
+
+       2235-VALIDATE-TRAILER.
+           SET WS-RECORD-IS-VALID TO TRUE.
+           EVALUATE TRUE
+             WHEN IT-ACTUAL-CNT NOT NUMERIC
+               MOVE "TC" TO WS-REJECT-REASON
+               MOVE "N" TO WS-VALID-RECORD
+             WHEN IT-CHECKSUM NOT NUMERIC
+               MOVE "TK" TO WS-REJECT-REASON
+               MOVE "N" TO WS-VALID-RECORD
+           END-EVALUATE.
+
+       2240-COMPARE-TRAILER-TOTALS.
+      *> Deferred until the read loop hits EOF: IN-FILE is indexed and
+      *> read in ascending IN-REC-FULL-KEY order, and a malformed or
+      *> absent trailer means the one check that can prove a
+      *> truncated/corrupted feed must not silently report success.
+           IF WS-TRAILER-SEEN
+             IF WS-SAVED-ACTUAL-CNT NOT = WS-RECORD-COUNT
+               DISPLAY "HELLO: trailer count " WS-SAVED-ACTUAL-CNT
+                       " does not match detail records processed "
+                       WS-RECORD-COUNT
+               IF RETURN-CODE < 20
+                 MOVE 20 TO RETURN-CODE
+               END-IF
+             END-IF
+             IF WS-SAVED-CHECKSUM NOT = WS-CHECKSUM-ACCUM
+               DISPLAY "HELLO: trailer checksum " WS-SAVED-CHECKSUM
+                       " does not match computed checksum "
+                       WS-CHECKSUM-ACCUM
+               IF RETURN-CODE < 20
+                 MOVE 20 TO RETURN-CODE
+               END-IF
+             END-IF
+           ELSE
+             DISPLAY "HELLO: no trailer record found in this run - "
+                     "totals not verified"
+             IF RETURN-CODE < 20
+               MOVE 20 TO RETURN-CODE
+             END-IF
+           END-IF.
+
+       2250-ACCUMULATE-CHECKSUM.
+           PERFORM VARYING WS-CHECKSUM-IDX FROM 1 BY 1
+               UNTIL WS-CHECKSUM-IDX > 9
+             MOVE IN-REC-KEY(WS-CHECKSUM-IDX:1) TO WS-CHECKSUM-CHAR
+             COMPUTE WS-CHECKSUM-CHAR-VAL =
+                     FUNCTION ORD(WS-CHECKSUM-CHAR) - 1
+             ADD WS-CHECKSUM-CHAR-VAL TO WS-CHECKSUM-ACCUM
+           END-PERFORM.
+           PERFORM VARYING WS-CHECKSUM-IDX FROM 1 BY 1
+               UNTIL WS-CHECKSUM-IDX > 10
+             MOVE IN-REC-DATA(WS-CHECKSUM-IDX:1) TO WS-CHECKSUM-CHAR
+             COMPUTE WS-CHECKSUM-CHAR-VAL =
+                     FUNCTION ORD(WS-CHECKSUM-CHAR) - 1
+             ADD WS-CHECKSUM-CHAR-VAL TO WS-CHECKSUM-ACCUM
+           END-PERFORM.
+
+       2300-VALIDATE-RECORD.
+           SET WS-RECORD-IS-VALID TO TRUE.
+           EVALUATE TRUE
+             WHEN IN-REC-KEY = SPACES
+               MOVE "NK" TO WS-REJECT-REASON
+               MOVE "N" TO WS-VALID-RECORD
+             WHEN IN-REC-DATA = SPACES
+               MOVE "ND" TO WS-REJECT-REASON
+               MOVE "N" TO WS-VALID-RECORD
+           END-EVALUATE.
+
+       2350-WRITE-REJECT-RECORD.
+           ADD 1 TO WS-REJECT-COUNT.
+           IF WS-REJECTED-KEY-COUNT < 10000
+             ADD 1 TO WS-REJECTED-KEY-COUNT
+             MOVE IN-REC-KEY
+               TO WS-REJECTED-KEY-ENTRY(WS-REJECTED-KEY-COUNT)
+           ELSE
+             IF NOT WS-REJECTED-TABLE-WARNED
+               DISPLAY "HELLO: rejected-key table full at "
+                       WS-REJECTED-KEY-COUNT " entries - further "
+                       "rejects will not be excluded from "
+                       "match/merge reconciliation"
+               SET WS-REJECTED-TABLE-WARNED TO TRUE
+             END-IF
+           END-IF.
+           IF REJECT-FILE-OK
+             MOVE WS-REJECT-REASON TO REJECT-REASON-CODE
+             MOVE IN-FILE-REC      TO REJECT-ORIGINAL-REC
+             WRITE REJECT-REC
+           END-IF.
+           PERFORM 9225-WRITE-REJECT-LINE.
+
+       2950-RELOAD-REJECT-HISTORY.
+      *> REJECT-FILE now persists/appends across restarts (review round
+      *> 2), so after a restart the in-memory WS-REJECT-COUNT and
+      *> WS-REJECTED-KEY-TABLE built from only this run's records are
+      *> incomplete. Rebuild both from scratch by re-reading the whole
+      *> file, so match/merge exclusion and the reject count cover
+      *> every run's rejects, not just the run since the checkpoint.
+           OPEN INPUT REJECT-FILE.
+           IF REJECT-FILE-OK
+             MOVE 0   TO WS-REJECT-COUNT
+             MOVE 0   TO WS-REJECTED-KEY-COUNT
+             MOVE "N" TO WS-REJECTED-TABLE-FULL-FLAG
+             MOVE "N" TO WS-REJECT-FILE-EOF-FLAG
+             PERFORM UNTIL WS-REJECT-FILE-EOF
+               READ REJECT-FILE
+                 AT END
+                   SET WS-REJECT-FILE-EOF TO TRUE
+                 NOT AT END
+                   ADD 1 TO WS-REJECT-COUNT
+                   IF WS-REJECTED-KEY-COUNT < 10000
+                     ADD 1 TO WS-REJECTED-KEY-COUNT
+                     MOVE REJECT-ORIGINAL-REC(2:9)
+                       TO WS-REJECTED-KEY-ENTRY(WS-REJECTED-KEY-COUNT)
+                   ELSE
+                     IF NOT WS-REJECTED-TABLE-WARNED
+                       DISPLAY "HELLO: rejected-key table full at "
+                               WS-REJECTED-KEY-COUNT " entries - "
+                               "further rejects will not be excluded "
+                               "from match/merge reconciliation"
+                       SET WS-REJECTED-TABLE-WARNED TO TRUE
+                     END-IF
+                   END-IF
+               END-READ
+             END-PERFORM
+             CLOSE REJECT-FILE
+           ELSE
+             DISPLAY "HELLO: could not reopen reject file to rebuild "
+                     "restart history, status " REJECT-FILE-STATUS
+           END-IF.
+
+       2900-WRITE-CHECKPOINT.
+           MOVE IN-REC-KEY       TO RESTART-LAST-KEY.
+           MOVE WS-RECORD-COUNT  TO RESTART-COUNT.
+           MOVE WS-CHECKSUM-ACCUM TO RESTART-CHECKSUM.
+           OPEN OUTPUT RESTART-FILE.
+           IF RESTART-FILE-OK
+             WRITE RESTART-REC
+             CLOSE RESTART-FILE
+           ELSE
+             DISPLAY "HELLO: could not write checkpoint, status "
+                     RESTART-FILE-STATUS
+           END-IF.
+
+       3000-MATCH-MERGE.
+           OPEN INPUT MASTER-FILE.
+           IF NOT MASTER-FILE-OK
+             DISPLAY "HELLO: master file not available for "
+                     "reconciliation, status " MASTER-FILE-STATUS
+           ELSE
+             OPEN INPUT IN-FILE
+             IF NOT IN-FILE-OK
+               DISPLAY "HELLO: could not reopen IN-FILE for "
+                       "reconciliation, status " IN-FILE-STATUS
+             ELSE
+               PERFORM 3200-READ-MASTER-NEXT
+               PERFORM 3300-READ-DETAIL-NEXT
+               PERFORM UNTIL WS-MASTER-EOF AND WS-DETAIL-EOF
+                 EVALUATE TRUE
+                   WHEN WS-DETAIL-EOF
+                     PERFORM 3500-DELETED-SINCE-MASTER
+                     PERFORM 3200-READ-MASTER-NEXT
+                   WHEN WS-MASTER-EOF
+                     PERFORM 3400-ADDED-RECORD
+                     PERFORM 3300-READ-DETAIL-NEXT
+                   WHEN IN-REC-KEY < MS-KEY
+                     PERFORM 3400-ADDED-RECORD
+                     PERFORM 3300-READ-DETAIL-NEXT
+                   WHEN IN-REC-KEY > MS-KEY
+                     PERFORM 3500-DELETED-SINCE-MASTER
+                     PERFORM 3200-READ-MASTER-NEXT
+                   WHEN OTHER
+                     PERFORM 3600-COMPARE-MATCHED
+                     PERFORM 3200-READ-MASTER-NEXT
+                     PERFORM 3300-READ-DETAIL-NEXT
+                 END-EVALUATE
+               END-PERFORM
+               CLOSE IN-FILE
+               DISPLAY "Recon  : added " WS-ADDED-COUNT
+                       " changed " WS-CHANGED-COUNT
+                       " deleted " WS-DELETED-COUNT
+             END-IF
+             CLOSE MASTER-FILE
+           END-IF.
+
+       3200-READ-MASTER-NEXT.
+           READ MASTER-FILE
+             AT END
+               SET WS-MASTER-EOF TO TRUE
+             NOT AT END
+               CONTINUE
+           END-READ.
+
+       3300-READ-DETAIL-NEXT.
+           PERFORM WITH TEST AFTER
+               UNTIL (IN-REC-IS-DETAIL AND NOT WS-KEY-WAS-REJECTED)
+                      OR WS-DETAIL-EOF
+             READ IN-FILE NEXT RECORD
+               AT END
+                 SET WS-DETAIL-EOF TO TRUE
+               NOT AT END
+                 IF IN-REC-IS-DETAIL
+                   PERFORM 3320-CHECK-KEY-REJECTED
+                 END-IF
+             END-READ
+           END-PERFORM.
+
+       3320-CHECK-KEY-REJECTED.
+           MOVE "N" TO WS-KEY-WAS-REJECTED-FLAG.
+           PERFORM VARYING WS-REJ-IDX FROM 1 BY 1
+               UNTIL WS-REJ-IDX > WS-REJECTED-KEY-COUNT
+             IF WS-REJECTED-KEY-ENTRY(WS-REJ-IDX) = IN-REC-KEY
+               SET WS-KEY-WAS-REJECTED TO TRUE
+             END-IF
+           END-PERFORM.
+
+       3400-ADDED-RECORD.
+           ADD 1 TO WS-ADDED-COUNT.
+           DISPLAY "Added  : " IN-REC-KEY " " IN-REC-DATA.
+
+       3500-DELETED-SINCE-MASTER.
+           ADD 1 TO WS-DELETED-COUNT.
+           DISPLAY "Deleted: " MS-KEY " " MS-DATA.
+
+       3600-COMPARE-MATCHED.
+           IF IN-REC-DATA NOT = MS-DATA
+             ADD 1 TO WS-CHANGED-COUNT
+             DISPLAY "Changed: " IN-REC-KEY " old " MS-DATA
+                     " new " IN-REC-DATA
+           END-IF.
+
+       9200-OPEN-PRINT-FILE.
+           IF WS-RESTART-REQUESTED
+             OPEN EXTEND PRINT-FILE
+             IF NOT PRINT-FILE-OK
+               CLOSE PRINT-FILE
+               OPEN OUTPUT PRINT-FILE
+             END-IF
+           ELSE
+             OPEN OUTPUT PRINT-FILE
+           END-IF.
+           IF PRINT-FILE-OK
+             PERFORM 9210-WRITE-PAGE-HEADER
+           ELSE
+             DISPLAY "HELLO: could not open print file, status "
+                     PRINT-FILE-STATUS
+           END-IF.
+
+       9210-WRITE-PAGE-HEADER.
+           ADD 1 TO WS-PAGE-COUNT.
+           MOVE "HELLO"        TO WS-RPT-H-PROGRAM.
+           MOVE WS-CURR-DATE-NUM TO WS-RPT-H-DATE.
+           MOVE WS-PAGE-COUNT  TO WS-RPT-H-PAGE.
+           MOVE WS-RPT-HEADER-LINE TO PRINT-REC.
+           WRITE PRINT-REC.
+           MOVE 0 TO WS-LINE-COUNT.
+
+       9220-WRITE-DETAIL-LINE.
+           IF PRINT-FILE-OK
+             IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 9210-WRITE-PAGE-HEADER
+             END-IF
+             MOVE IN-REC-KEY  TO WS-RPT-D-KEY
+             MOVE IN-REC-DATA TO WS-RPT-D-DATA
+             MOVE WS-RPT-DETAIL-LINE TO PRINT-REC
+             WRITE PRINT-REC
+             ADD 1 TO WS-LINE-COUNT
+             ADD 1 TO WS-REPORT-LINE-TOTAL
+           END-IF.
+
+       9215-WRITE-HEADER-LINE.
+           IF PRINT-FILE-OK
+             IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 9210-WRITE-PAGE-HEADER
+             END-IF
+             MOVE IH-BATCH-DATE   TO WS-RPT-IH-DATE
+             MOVE IH-EXPECTED-CNT TO WS-RPT-IH-CNT
+             MOVE WS-RPT-INHDR-LINE TO PRINT-REC
+             WRITE PRINT-REC
+             ADD 1 TO WS-LINE-COUNT
+             ADD 1 TO WS-REPORT-LINE-TOTAL
+           END-IF.
+
+       9225-WRITE-REJECT-LINE.
+           IF PRINT-FILE-OK
+             IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 9210-WRITE-PAGE-HEADER
+             END-IF
+             MOVE IN-REC-KEY       TO WS-RPT-RJ-KEY
+             MOVE WS-REJECT-REASON TO WS-RPT-RJ-REASON
+             MOVE WS-RPT-REJECT-LINE TO PRINT-REC
+             WRITE PRINT-REC
+             ADD 1 TO WS-LINE-COUNT
+             ADD 1 TO WS-REPORT-LINE-TOTAL
+           END-IF.
+
+       9235-WRITE-TRAILER-LINE.
+           IF PRINT-FILE-OK
+             IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 9210-WRITE-PAGE-HEADER
+             END-IF
+             MOVE IT-ACTUAL-CNT  TO WS-RPT-IT-CNT
+             MOVE IT-CHECKSUM    TO WS-RPT-IT-SUM
+             MOVE WS-RPT-INTRL-LINE TO PRINT-REC
+             WRITE PRINT-REC
+             ADD 1 TO WS-LINE-COUNT
+             ADD 1 TO WS-REPORT-LINE-TOTAL
+           END-IF.
+
+       9230-WRITE-REPORT-FOOTER.
+           IF PRINT-FILE-OK
+             MOVE WS-REPORT-LINE-TOTAL TO WS-RPT-F-LINES
+             MOVE WS-PAGE-COUNT        TO WS-RPT-F-PAGES
+             MOVE WS-RPT-FOOTER-LINE   TO PRINT-REC
+             WRITE PRINT-REC
+             CLOSE PRINT-FILE
+           END-IF.
+
+       9000-WRITE-TRAILER.
+           MOVE "HELLO"          TO WS-TRAILER-PROGRAM.
+           MOVE WS-RECORD-COUNT  TO WS-TRAILER-COUNT.
+           MOVE WS-CURR-DATE-NUM TO WS-TRAILER-DATE.
+           MOVE WS-CURR-TIME-NUM TO WS-TRAILER-TIME.
+           MOVE WS-REJECT-COUNT  TO WS-TRAILER-REJECTS.
+           DISPLAY WS-TRAILER-LINE.
+
+       9100-WRITE-AUDIT-LOG.
+           OPEN EXTEND RUN-HISTORY-FILE.
+           IF NOT RUN-HISTORY-OK
+             CLOSE RUN-HISTORY-FILE
+             OPEN OUTPUT RUN-HISTORY-FILE
+           END-IF.
+           IF RUN-HISTORY-OK
+             MOVE WS-TRAILER-LINE TO RUN-HISTORY-REC
+             WRITE RUN-HISTORY-REC
+             CLOSE RUN-HISTORY-FILE
+           ELSE
+             DISPLAY "HELLO: could not write run-history log, status "
+                     RUN-HISTORY-STATUS
+           END-IF.
