@@ -0,0 +1,64 @@
+000000 IDENTIFICATION DIVISION.
+000010 PROGRAM-ID.    INQUIRE.
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+            SELECT IN-FILE ASSIGN TO "INFILE"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS IN-REC-FULL-KEY
+              STATUS IN-FILE-STATUS.
+       DATA DIVISION.
+         FILE SECTION.
+        FD  IN-FILE.
+        01  IN-FILE-REC.
+      *> Must mirror hello2.cbl's IN-FILE-REC exactly: both programs
+      *> declare the same physical KSDS, and a composite RECORD KEY
+      *> (type byte + business key) is what keeps header/detail/
+      *> trailer keys collision-free in that file.
+            05  IN-REC-FULL-KEY.
+                10  IN-REC-TYPE     PIC X.
+                    88  IN-REC-IS-HEADER    VALUE "H".
+                    88  IN-REC-IS-DETAIL    VALUE "D".
+                    88  IN-REC-IS-TRAILER   VALUE "T".
+                10  IN-REC-KEY      PIC X(9).
+            05  IN-REC-DATA         PIC X(10).
+           COPY INRECTYP.
+         WORKING-STORAGE SECTION.
+        01  IN-FILE-STATUS              PIC XX.
+            88  IN-FILE-OK                  VALUE "00".
+            88  IN-FILE-KEY-NOT-FOUND       VALUE "23".
+            88  IN-FILE-NOT-FOUND           VALUE "35".
+         LINKAGE SECTION.
+        01  LK-SEARCH-KEY               PIC X(9).
+        01  LK-FOUND-FLAG               PIC X.
+            88  LK-RECORD-FOUND             VALUE "Y".
+            88  LK-RECORD-NOT-FOUND         VALUE "N".
+        01  LK-RETURNED-REC             PIC X(20).
+000020 PROCEDURE      DIVISION USING LK-SEARCH-KEY
+                                     LK-FOUND-FLAG
+                                     LK-RETURNED-REC.
+000030   MAIN           SECTION.
+           SET LK-RECORD-NOT-FOUND TO TRUE.
+           MOVE SPACES TO LK-RETURNED-REC.
+
+           OPEN INPUT IN-FILE.
+           IF IN-FILE-OK
+      *> LK-SEARCH-KEY is a detail record's business key; the physical
+      *> RECORD KEY also needs the type byte set to match it.
+             MOVE "D" TO IN-REC-TYPE
+             MOVE LK-SEARCH-KEY TO IN-REC-KEY
+             READ IN-FILE
+               INVALID KEY
+                 DISPLAY "INQUIRE: key not found - " LK-SEARCH-KEY
+               NOT INVALID KEY
+                 SET LK-RECORD-FOUND TO TRUE
+                 MOVE IN-FILE-REC TO LK-RETURNED-REC
+             END-READ
+             CLOSE IN-FILE
+           ELSE
+             DISPLAY "INQUIRE: could not open IN-FILE, status "
+                     IN-FILE-STATUS
+           END-IF.
+
+000040     GOBACK.
