@@ -0,0 +1,13 @@
+      *> Header and trailer layouts for IN-FILE-REC, sharing the same
+      *> 20-byte record area as IN-FILE-REC via the FD's multiple 01
+      *> levels (type code in byte 1 selects which layout applies).
+        01  IN-HEADER-REC.
+            05  IH-REC-TYPE         PIC X.
+            05  IH-BATCH-DATE       PIC X(8).
+            05  IH-EXPECTED-CNT     PIC 9(6).
+            05  FILLER              PIC X(5).
+        01  IN-TRAILER-REC.
+            05  IT-REC-TYPE         PIC X.
+            05  IT-ACTUAL-CNT       PIC 9(6).
+            05  IT-CHECKSUM         PIC 9(9).
+            05  FILLER              PIC X(4).
